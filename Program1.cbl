@@ -18,6 +18,61 @@
            select report-file
                assign to "..\..\..\data\A3-SalesComm.out"
                organization is line sequential.
+      * Comma-delimited extract for loading into a spreadsheet
+           select csv-file
+               assign to "../../../data/A3-SalesComm.csv"
+               organization is line sequential.
+      * Bad/suspect input records rejected by 25-validate-record
+           select exception-file
+               assign to "../../../data/A3-SalesComm-Exceptions.out"
+               organization is line sequential.
+      * Run-time control record (bonus sales cap / bonus percent) so
+      * the commission plan can change without a recompile
+           select optional control-file
+               assign to "../../../data/A3-Control.dat"
+               organization is line sequential
+               file status is ws-file-status-control.
+      * Checkpoint file so a mid-run abend does not force reprocessing
+      * the whole input file from record one
+           select optional checkpoint-file
+               assign to "../../../data/A3-Checkpoint.dat"
+               organization is relative
+               access mode is random
+               relative key is ws-checkpoint-rrn
+               file status is ws-file-status-checkpoint.
+      * Salesperson master - full name and region/territory, keyed by
+      * sr-sman-num, looked up while writing the detail line
+           select optional salesperson-master-file
+               assign to "../../../data/A3-Salesperson-Master.dat"
+               organization is indexed
+               access mode is dynamic
+               record key is sm-sman-num
+               file status is ws-file-status-master.
+      * Audit trail - which branch of the 310/320 bonus logic fired
+      * and the intermediate values used, per salesperson per run
+           select audit-file
+               assign to "../../../data/A3-SalesComm-Audit.out"
+               organization is line sequential.
+      * History file - prior period totals, for the reconciliation
+      * variance report against this run
+           select optional history-file
+               assign to "../../../data/A3-History.dat"
+               organization is relative
+               access mode is random
+               relative key is ws-history-rrn
+               file status is ws-file-status-history.
+      * Fixed-format payroll feed for payroll's upload job
+           select payroll-file
+               assign to "../../../data/A3-PayrollFeed.out"
+               organization is line sequential.
+      * Year-to-date sales per salesperson, so the bonus-over-cap
+      * check spans multiple runs instead of just this run's file
+           select optional ytd-file
+               assign to "../../../data/A3-YTD-Sales.dat"
+               organization is indexed
+               access mode is dynamic
+               record key is yf-sman-num
+               file status is ws-file-status-ytd.
       *
        data division.
        file section.
@@ -28,20 +83,182 @@
        01 sales-rec.
          05 sr-sman-num pic 999.
          05 sr-name pic x(8).
-         05 sr-sales pic 9(6).
+      *Signed so a return/credit (negative sales) can be recognized
+      *and routed to its own exception reason in 25-validate-record,
+      *instead of failing the generic numeric check - the sign is
+      *carried in the last byte's zone, so the record stays 32 bytes
+         05 sr-sales pic s9(6).
          05 sr-min pic 9(6).
          05 sr-max pic 9(6).
          05 sr-rate pic 99v9.
       *
        fd report-file
            data record is report-line
-           record contains 120 characters.
+           record contains 132 characters.
+      *
+       01 report-line pic x(132).
+      *
+       fd csv-file
+           data record is csv-line
+           record contains 60 characters.
+      *
+       01 csv-line pic x(60).
+      *
+       fd exception-file
+           data record is exception-line
+           record contains 90 characters.
+      *
+       01 exception-line pic x(90).
       *
-       01 report-line pic x(120).
+       fd control-file
+           data record is control-rec
+           record contains 12 characters.
+      *Control (parameter) record - bonus sales cap and bonus percent
+       01 control-rec.
+         05 cf-bonus-sales-cap          pic 9(6).
+         05 cf-bonus-percent            pic 99v9999.
+      *
+       fd checkpoint-file
+           data record is checkpoint-rec
+           record contains 90 characters.
+      *Checkpoint (restart) record - read position, accumulators, and
+      *the page/line and region-subtotal state so a restart resumes
+      *the report layout and in-flight region subtotal correctly
+       01 checkpoint-rec.
+         05 cp-records-read             pic 9(6).
+         05 cp-total-earned             pic 9(9).
+         05 cp-total-paid               pic 9(9).
+         05 cp-salespeople-count        pic 9(4).
+         05 cp-bonus-count              pic 9(4).
+         05 cp-no-bonus-count           pic 9(4).
+         05 cp-above-max-count          pic 9(4).
+         05 cp-below-min-count          pic 9(4).
+         05 cp-paid-equal-count         pic 9(4).
+         05 cp-exception-count          pic 9(4).
+         05 cp-payroll-skipped-count    pic 9(4).
+         05 cp-page-count               pic 99.
+         05 cp-line-count               pic 99.
+         05 cp-previous-region          pic x(10).
+         05 cp-region-group-started     pic x.
+         05 cp-region-multiple-seen     pic x.
+         05 cp-region-earned            pic 9(9).
+         05 cp-region-paid              pic 9(9).
+      *
+       fd salesperson-master-file
+           data record is salesperson-master-rec.
+      *Salesperson master - full name, region, payroll key
+       01 salesperson-master-rec.
+         05 sm-sman-num                 pic 999.
+         05 sm-full-name                pic x(20).
+         05 sm-region                   pic x(10).
+         05 sm-payroll-key              pic x(10).
+      *
+       fd audit-file
+           data record is audit-line
+           record contains 130 characters.
+      *
+       01 audit-line pic x(130).
+      *
+       fd history-file
+           data record is history-rec
+           record contains 30 characters.
+      *Prior-run totals, compared to this run in 535-reconcile-totals
+       01 history-rec.
+         05 hf-prior-earned              pic 9(9).
+         05 hf-prior-paid                pic 9(9).
+         05 hf-prior-salespeople         pic 9(4).
+         05 hf-prior-bonus-count         pic 9(4).
+         05 hf-prior-no-bonus-count      pic 9(4).
+      *
+       fd payroll-file
+           data record is payroll-rec
+           record contains 23 characters.
+      *Payroll feed record - sman-num, payroll key, signed paid amount
+       01 payroll-rec.
+         05 pf-sman-num                  pic 999.
+         05 pf-payroll-key               pic x(10).
+         05 pf-paid-amount               pic s9(7)v99
+                                          sign is leading separate.
+      *
+       fd ytd-file
+           data record is ytd-rec.
+      *Year-to-date sales accumulator, keyed by sman-num
+       01 ytd-rec.
+         05 yf-sman-num                  pic 999.
+         05 yf-ytd-sales                 pic 9(9).
       *
        working-storage section.
       *
        01 ws-eof-flag pic x value 'n'.
+       01 ws-file-status-control pic xx value spaces.
+       01 ws-file-status-checkpoint pic xx value spaces.
+       01 ws-file-status-master pic xx value spaces.
+       01 ws-file-status-history pic xx value spaces.
+       01 ws-file-status-ytd pic xx value spaces.
+       01 ws-ytd-record-exists pic x value 'n'.
+       01 ws-ytd-bonus-triggered pic x value 'n'.
+       01 ws-ytd-calcs.
+         05 ws-ytd-before               pic 9(9) value 0.
+         05 ws-ytd-after                pic 9(9) value 0.
+         05 ws-earned-amount-over-base  pic 9(9) value 0.
+       01 ws-history-rrn pic 9(4) value 1.
+       01 ws-history-found pic x value 'n'.
+       01 ws-variance-calcs.
+         05 ws-var-earned               pic s9(9) value 0.
+         05 ws-var-paid                 pic s9(9) value 0.
+         05 ws-var-salespeople          pic s9(4) value 0.
+         05 ws-var-bonus-count          pic s9(4) value 0.
+         05 ws-var-no-bonus-count       pic s9(4) value 0.
+       01 ws-looked-up-name pic x(20) value spaces.
+       01 ws-looked-up-region pic x(10) value spaces.
+       01 ws-looked-up-payroll-key pic x(10) value spaces.
+       01 ws-run-date pic x(8) value spaces.
+      *Wide enough for the longest branch text moved in 310/320 -
+      *"OVER YTD CAP - EXCESS PORTION AT BONUS RATE" is 43 chars and
+      *"NO BONUS - PAID FLOORED AT SR-MIN" is 33 chars
+       01 ws-audit-earn-branch pic x(45) value spaces.
+       01 ws-audit-pay-branch pic x(35) value spaces.
+      *Audit trail header/detail lines
+       01 ws-audit-header-line.
+         05 filler pic x(31) value "SMAN RUN-DATE EARN-BRANCH      ".
+         05 filler pic x(31) value "                            PAY".
+         05 filler pic x(31) value "-BRANCH                        ".
+         05 filler pic x(31) value "  EARNED    OVER      PAID     ".
+       01 ws-audit-detail-line.
+         05 ws-aud-sman-num          pic x(3).
+         05 filler                   pic x(1) value space.
+         05 ws-aud-run-date          pic x(8).
+         05 filler                   pic x(1) value space.
+         05 ws-aud-earn-branch       pic x(45).
+         05 filler                   pic x(1) value space.
+         05 ws-aud-pay-branch        pic x(35).
+         05 filler                   pic x(1) value space.
+         05 ws-aud-earned-calc       pic ZZZZZZZZ9.
+         05 filler                   pic x(1) value space.
+         05 ws-aud-amount-over       pic ZZZZZZZZ9.
+         05 filler                   pic x(1) value space.
+         05 ws-aud-paid-calc         pic ZZZZZZZZ9.
+       01 ws-checkpoint-rrn pic 9(4) value 1.
+       01 ws-checkpoint-interval pic 9(4) value 50.
+       01 ws-total-records-read pic 9(6) value 0.
+       01 ws-skip-count pic 9(6) value 0.
+      *Set by 16-open-checkpoint-file before the other files are
+      *opened, so 10-open-file can extend rather than truncate them
+       01 ws-restarting pic x value 'n'.
+       01 ws-checkpoint-record-exists pic x value 'n'.
+       01 ws-record-valid pic x value 'y'.
+      *Wide enough for the longest reason text in 25-validate-record -
+      *"NON-NUMERIC FIELD - TRUNCATED/MISALIGNED RECORD" is 47 chars
+       01 ws-exception-reason pic x(48) value spaces.
+      *Exception (rejected record) line
+       01 ws-exception-header-line     pic x(90) value
+             "SMAN_NUM  RAW-INPUT-RECORD                 REASON".
+       01 ws-exception-detail-line.
+         05 ws-exc-sman-num             pic x(3).
+         05 filler                      pic x(2) value spaces.
+         05 ws-exc-raw-record           pic x(32).
+         05 filler                      pic x(2) value spaces.
+         05 ws-exc-reason               pic x(48).
       *Name Heading 
        01 ws-heading1-name-line.
          05 filler                     pic x(73) value spaces.
@@ -57,7 +274,7 @@
          05 ws-num-h3                  pic x(3) value "NO.".
          05 filler                     pic x(5) value spaces.
          05 ws-name-h3                 pic x(4) value "NAME".
-         05 filler                     pic x(6) value spaces.
+         05 filler                     pic x(18) value spaces.
          05 ws-sales-h3                pic x(5) value "SALES".
          05 filler                     pic x(7) value spaces.
          05 ws-min-h3                  pic x(3) value "MIN".
@@ -71,11 +288,14 @@
          05 ws-paid-h3                 pic x(4) value "PAID".
          05 filler                     pic x(6) value spaces.
          05 ws-no-h3                   pic x(14) value "BONUS/NO BONUS".
+         05 filler                     pic x(3) value spaces.
+         05 ws-region-h3               pic x(6) value "REGION".
       *
        01 ws-heading4-underlines.
          05 ws-num-h4                  pic x(3) value "---".
          05 filler                     pic x(3) value spaces.
-         05 ws-name-h4                 pic x(8) value "--------".
+         05 ws-name-h4                 pic x(20)
+                                       value "--------------------".
          05 filler                     pic x(3) value spaces.
          05 ws-sales-h4                pic x(8) value "--------".
          05 filler                     pic x(3) value spaces.
@@ -91,11 +311,13 @@
          05 filler                     pic x(3) value spaces.
          05 ws-bonus-h4                pic x(16)
                                        value "----------------".
+         05 filler                     pic x(3) value spaces.
+         05 ws-region-h4               pic x(10) value "----------".
       *Report detail line that prints out the main information
        01 ws-report-detail-line.
          05 ws-num-dl                  pic 9(3).
          05 filler                     pic x(3) value spaces.
-         05 ws-name-dl                 pic x(8).
+         05 ws-name-dl                 pic x(20).
          05 filler                     pic x(3) value spaces.
          05 ws-sales-dl                pic ZZZ,ZZ9.
          05 filler                     pic x(4) value spaces.
@@ -111,6 +333,26 @@
          05 ws-paid-dl                 pic $*,***,**9.
          05 filler                     pic x(3) value spaces.
          05 ws-bonus-dl                pic x(15).
+         05 filler                     pic x(3) value spaces.
+         05 ws-region-dl               pic x(10).
+      *CSV extract line, one row per salesperson for finance to load
+      *into Excel alongside the formatted report
+       01 ws-csv-header-line           pic x(60) value
+                          "SMAN_NUM,SALES,MIN,MAX,RATE,EARNED,PAID".
+       01 ws-csv-detail-line.
+         05 ws-csv-sman-num             pic 9(3).
+         05 ws-csv-comma1               pic x value ",".
+         05 ws-csv-sales                pic 9(6).
+         05 ws-csv-comma2               pic x value ",".
+         05 ws-csv-min                  pic 9(6).
+         05 ws-csv-comma3               pic x value ",".
+         05 ws-csv-max                  pic 9(6).
+         05 ws-csv-comma4               pic x value ",".
+         05 ws-csv-rate                 pic 99.9.
+         05 ws-csv-comma5               pic x value ",".
+         05 ws-csv-earned               pic 9(9).
+         05 ws-csv-comma6               pic x value ",".
+         05 ws-csv-paid                 pic 9(9).
       * Counter variables
        01 ws-counters.
          05 ws-bonus-above-max-count   pic 9(4) value 0.
@@ -119,6 +361,8 @@
          05 ws-no-bonus-count          pic 9(4) value 0.
          05 ws-salespeople-count       pic 9(4) value 0.
          05 ws-paid-equal-earned-count pic 9(4) value 0.
+         05 ws-exception-count         pic 9(4) value 0.
+         05 ws-payroll-skipped-count   pic 9(4) value 0.
       *Calculation placeholder variables
        01 ws-calcs.
          05 ws-earned-calc             pic 9(9) value 0.
@@ -139,8 +383,13 @@
        77 ws-one                       pic 9 value 1.
        77 ws-two                       pic 9 value 2.
        77 ws-yes                       pic x(1) value "y".
+      *ws-bonus-sales-cap/ws-bonus-percent default the commission
+      *plan and are overridden by 15-load-control-parameters when a
+      *control record is present, so no recompile is needed to
+      *change the threshold/rate for a new plan
        77 ws-bonus-sales-cap           pic 9(6) value 300000.
        77 ws-bonus-percent             pic 99V9999 value 0.1525.
+       77 ws-max-sane-rate             pic 99V9 value 50.0.
        77 ws-hundred                   pic 999V99 value 100.00.
        77 ws-bonus-cnst                pic x(12) value "BONUS EARNED".
        77 ws-no-bonus-cnst             pic x(15)
@@ -154,6 +403,53 @@
          05 ws-total-earned-tl         pic $$,$$$,$$9.
          05 filler                     pic x(3) value spaces.
          05 ws-total-paid-tl           pic $$,$$$,$$9.
+      *Prints the subtotal when the region/branch breaks (assumes the
+      *salespeople are grouped/sorted by region)
+       01 ws-region-subtotal-line.
+         05 filler                     pic x(40) value spaces.
+         05 ws-subtotal-label-rl       pic x(12) value "Subtotal -".
+         05 ws-subtotal-region-rl      pic x(10).
+         05 filler                     pic x(3) value spaces.
+         05 ws-subtotal-earned-rl      pic $$,$$$,$$9.
+         05 filler                     pic x(3) value spaces.
+         05 ws-subtotal-paid-rl        pic $$,$$$,$$9.
+      *Region subtotal break tracking - ws-region-group-started is the
+      *"a group is open" sentinel, kept separate from the region value
+      *itself since an unmatched salesperson's looked-up region is also
+      *spaces and must not be mistaken for "no group started yet"
+       01 ws-previous-region            pic x(10) value spaces.
+       01 ws-region-group-started       pic x value 'n'.
+      *Set once a second distinct region is actually observed, so the
+      *final subtotal flush in 510-write-totals is suppressed when the
+      *whole run only ever had one region (it would otherwise just
+      *repeat the grand total under a spurious "Subtotal -" label)
+       01 ws-region-multiple-seen       pic x value 'n'.
+       01 ws-region-totals.
+         05 ws-region-earned            pic 9(9) value 0.
+         05 ws-region-paid              pic 9(9) value 0.
+      *Variance against the prior run, from the history file
+       01 ws-variance-heading-line      pic x(40) value
+                                       "VARIANCE FROM PRIOR RUN".
+       01 ws-variance-earned-line.
+         05 filler                     pic x(24)
+                                 value "  EARNED VARIANCE      ".
+         05 ws-var-earned-rl           pic -Z,ZZZ,ZZ9.
+       01 ws-variance-paid-line.
+         05 filler                     pic x(24)
+                                 value "  PAID VARIANCE        ".
+         05 ws-var-paid-rl             pic -Z,ZZZ,ZZ9.
+       01 ws-variance-salespeople-line.
+         05 filler                     pic x(24)
+                                 value "  SALESPEOPLE VARIANCE ".
+         05 ws-var-salespeople-rl      pic -ZZZ9.
+       01 ws-variance-bonus-line.
+         05 filler                     pic x(24)
+                                 value "  BONUS COUNT VARIANCE ".
+         05 ws-var-bonus-rl            pic -ZZZ9.
+       01 ws-variance-no-bonus-line.
+         05 filler                     pic x(24)
+                                 value "  NO BONUS CT VARIANCE ".
+         05 ws-var-no-bonus-rl         pic -ZZZ9.
       *
       *Output for bonus greater than max
        01 ws-bonus-greater-than-report-line.
@@ -185,6 +481,17 @@
                                        value "NUMBER OF SALESPEOPLE".
          05 filler                     pic x(16) value spaces.
          05 ws-num-salespeople-rl      pic ZZZ9.
+      * Output for number of records rejected by validation
+       01 ws-num-exceptions-report-line.
+         05 filler                     pic x(28)
+                               value "NUMBER OF RECORDS REJECTED".
+         05 filler                     pic x(9) value spaces.
+         05 ws-num-exceptions-rl       pic ZZZ9.
+      * Output for payroll feed rows skipped - no master match
+       01 ws-num-payroll-skipped-report-line.
+         05 filler                     pic x(37)
+                          value "NUMBER OF PAYROLL ROWS SKIPPED-NO KEY".
+         05 ws-num-payroll-skipped-rl  pic ZZZ9.
       * Output for people with paid equal to their earned
        01 ws-paid-equal-earned-report-line.
          05 filler                     pic x(30)
@@ -200,15 +507,19 @@
          05 ws-percent-pee             pic x(1).
       * Output for percent of people with a bonus
        01 ws-with-bonus-percent-report-line.
-         05 filler                     pic x(30)
-                                 value "PERCENT WITH BONUS    >300,000".
-         05 filler                     pic x(7) value spaces.
+         05 filler                     pic x(20)
+                                 value "PERCENT WITH BONUS ".
+         05 ws-bonus-cap-label-1       pic x(1) value ">".
+         05 ws-bonus-cap-rl-1          pic ZZZ,ZZ9.
+         05 filler                     pic x(5) value spaces.
          05 ws-percent-bonus-rl        pic ZZZ9.99.
          05 ws-percent-pb              pic x(1).
       * Output for percent of people without a bous
        01 ws-without-bonus-percent-report-line.
-         05 filler                     pic x(33)
-                                value "PERCENT WITHOUT BONUS <=300,000".
+         05 filler                     pic x(23)
+                                value "PERCENT WITHOUT BONUS ".
+         05 ws-bonus-cap-label-2       pic x(2) value "<=".
+         05 ws-bonus-cap-rl-2          pic ZZZ,ZZ9.
          05 filler                     pic x(4) value spaces.
          05 ws-percent-no-bonus-rl     pic ZZZ9.99.
          05 ws-percent-pnb             pic x(1).
@@ -216,24 +527,265 @@
        procedure division.
        000-main.
       *
+           perform 16-open-checkpoint-file.
            perform 10-open-file.
+           perform 15-load-control-parameters.
+           perform 17-restart-from-checkpoint.
            perform 200-print-headings.
+           perform 205-write-csv-header.
            perform 20-read-file.
            perform 100-process-pages
-             until ws-eof-flag equals ws-yes.
+             until ws-eof-flag = ws-yes.
            perform 510-write-totals.
            perform 520-write-footers.
+           perform 535-reconcile-with-prior-run.
            perform 600-close-files.
       *
-      *Open the input and output file 
+      *Open the input and output files - on a restart (ws-restarting
+      *set by 16-open-checkpoint-file, which runs before this
+      *paragraph) the line-sequential outputs are opened EXTEND
+      *instead of OUTPUT, so the rows already written by the run this
+      *one is resuming are preserved instead of being truncated
        10-open-file.
            open input sales-file.
-           open output report-file.
-      * Read the input file until the end of file is reached
+           if ws-restarting = ws-yes then
+               open extend report-file
+               open extend csv-file
+               open extend exception-file
+           else
+               open output report-file
+               open output csv-file
+               open output exception-file
+           end-if
+           open input salesperson-master-file.
+           if ws-restarting = ws-yes then
+               open extend audit-file
+           else
+               open output audit-file
+           end-if
+           accept ws-run-date from date yyyymmdd.
+           if ws-restarting not = ws-yes then
+               write audit-line from ws-audit-header-line
+           end-if.
+           perform 19-open-history-file.
+           if ws-restarting = ws-yes then
+               open extend payroll-file
+           else
+               open output payroll-file
+           end-if
+           open i-o ytd-file.
+           if ws-file-status-ytd = "35" then
+               open output ytd-file
+               close ytd-file
+               open i-o ytd-file
+           end-if.
+      *Open the history file, creating it on first use like the
+      *checkpoint file
+       19-open-history-file.
+           open i-o history-file
+           if ws-file-status-history = "35" then
+               open output history-file
+               close history-file
+               open i-o history-file
+           end-if.
+      *Load the bonus sales cap/percent from the control record, if
+      *one was supplied, otherwise keep the compiled-in defaults
+       15-load-control-parameters.
+           open input control-file.
+           if ws-file-status-control = "00" then
+               read control-file
+                   at end
+                       continue
+                   not at end
+                       move cf-bonus-sales-cap to ws-bonus-sales-cap
+                       move cf-bonus-percent to ws-bonus-percent
+               end-read
+           end-if
+           close control-file.
+      *Open the checkpoint file and decide whether this run is a
+      *restart, ahead of 10-open-file so it knows whether to extend
+      *or truncate the other output files
+       16-open-checkpoint-file.
+           open i-o checkpoint-file
+           if ws-file-status-checkpoint = "35" then
+               open output checkpoint-file
+               close checkpoint-file
+               open i-o checkpoint-file
+           end-if
+           read checkpoint-file
+           if ws-file-status-checkpoint = "00" then
+               move ws-yes to ws-checkpoint-record-exists
+           else
+               move "n" to ws-checkpoint-record-exists
+           end-if
+           if ws-checkpoint-record-exists = ws-yes
+              and cp-records-read > 0 then
+               move ws-yes to ws-restarting
+           else
+               move "n" to ws-restarting
+           end-if.
+      *Resume from the last checkpoint, if one was left by a prior
+      *run that did not reach a clean completion
+       17-restart-from-checkpoint.
+           if ws-restarting = ws-yes then
+               subtract ws-one from cp-records-read
+                 giving ws-total-records-read
+               move cp-total-earned to ws-total-earned
+               move cp-total-paid to ws-total-paid
+               move cp-salespeople-count to ws-salespeople-count
+               move cp-bonus-count to ws-total-bonus-count
+               move cp-no-bonus-count to ws-no-bonus-count
+               move cp-above-max-count to ws-bonus-above-max-count
+               move cp-below-min-count to ws-no-bonus-less-min-count
+               move cp-paid-equal-count to ws-paid-equal-earned-count
+               move cp-exception-count to ws-exception-count
+               move cp-payroll-skipped-count to ws-payroll-skipped-count
+               move cp-page-count to ws-page-count
+               move cp-line-count to ws-line-count
+               move cp-previous-region to ws-previous-region
+               move cp-region-group-started to ws-region-group-started
+               move cp-region-multiple-seen to ws-region-multiple-seen
+               move cp-region-earned to ws-region-earned
+               move cp-region-paid to ws-region-paid
+               perform 18-skip-to-checkpoint
+           else
+               move 0 to ws-total-records-read
+               move 0 to cp-records-read cp-total-earned cp-total-paid
+                 cp-salespeople-count cp-bonus-count cp-no-bonus-count
+                 cp-above-max-count cp-below-min-count
+                 cp-paid-equal-count cp-exception-count
+                 cp-payroll-skipped-count cp-page-count cp-line-count
+                 cp-region-earned cp-region-paid
+               move spaces to cp-previous-region
+               move "n" to cp-region-group-started
+               move "n" to cp-region-multiple-seen
+               if ws-checkpoint-record-exists = ws-yes then
+                   rewrite checkpoint-rec
+               else
+                   write checkpoint-rec
+               end-if
+           end-if.
+      *Re-consume the raw input records already accounted for by the
+      *restored checkpoint without re-validating/re-exceptioning them.
+      *cp-records-read is saved by 27-write-checkpoint right after
+      *20-read-file has pre-fetched the NEXT record into sales-rec, so
+      *it always includes one record that was read but never actually
+      *run through 310/320/500 - 17-restart-from-checkpoint has already
+      *backed ws-total-records-read off by that one record, so the
+      *count here is skipped as-is and 000-main's post-restart perform
+      *of 20-read-file re-reads and processes the pending record
+       18-skip-to-checkpoint.
+           move ws-total-records-read to ws-skip-count.
+           perform ws-skip-count times
+               read sales-file
+                   at end
+                       move "y" to ws-eof-flag
+               end-read
+           end-perform.
+      *Periodically save the read position and accumulators so a
+      *mid-run abend can resume instead of reprocessing from record 1
+       27-write-checkpoint.
+           if function mod(ws-total-records-read ws-checkpoint-interval)
+              = 0 then
+               move ws-total-records-read to cp-records-read
+               move ws-total-earned to cp-total-earned
+               move ws-total-paid to cp-total-paid
+               move ws-salespeople-count to cp-salespeople-count
+               move ws-total-bonus-count to cp-bonus-count
+               move ws-no-bonus-count to cp-no-bonus-count
+               move ws-bonus-above-max-count to cp-above-max-count
+               move ws-no-bonus-less-min-count to cp-below-min-count
+               move ws-paid-equal-earned-count to cp-paid-equal-count
+               move ws-exception-count to cp-exception-count
+               move ws-payroll-skipped-count to cp-payroll-skipped-count
+               move ws-page-count to cp-page-count
+               move ws-line-count to cp-line-count
+               move ws-previous-region to cp-previous-region
+               move ws-region-group-started to cp-region-group-started
+               move ws-region-multiple-seen to cp-region-multiple-seen
+               move ws-region-earned to cp-region-earned
+               move ws-region-paid to cp-region-paid
+               rewrite checkpoint-rec
+           end-if.
+      *Clear the checkpoint once a run completes cleanly so the next
+      *run starts fresh instead of restarting from a stale position
+       28-clear-checkpoint.
+           move 0 to cp-records-read cp-total-earned cp-total-paid
+             cp-salespeople-count cp-bonus-count cp-no-bonus-count
+             cp-above-max-count cp-below-min-count cp-paid-equal-count
+             cp-exception-count cp-payroll-skipped-count cp-page-count
+             cp-line-count cp-region-earned cp-region-paid
+           move spaces to cp-previous-region
+           move "n" to cp-region-group-started
+           move "n" to cp-region-multiple-seen
+           rewrite checkpoint-rec.
+      * Read the input file until the end of file is reached,
+      * skipping and logging any record that fails validation
        20-read-file.
-           read sales-file
-               at end
-                   move "y" to ws-eof-flag.
+           move "n" to ws-record-valid
+           perform until ws-record-valid = ws-yes
+                        or ws-eof-flag = ws-yes
+               read sales-file
+                   at end
+                       move "y" to ws-eof-flag
+               end-read
+               if ws-eof-flag not = ws-yes
+                   add ws-one to ws-total-records-read
+                   perform 25-validate-record
+                   if ws-record-valid not = ws-yes
+                       perform 26-write-exception-record
+                   end-if
+               end-if
+           end-perform.
+      *Validate a record before it is allowed into the commission math
+       25-validate-record.
+           move ws-yes to ws-record-valid
+           move spaces to ws-exception-reason
+           if (sr-sman-num is not numeric)
+              or (sr-sales is not numeric)
+              or (sr-min is not numeric)
+              or (sr-max is not numeric)
+              or (sr-rate is not numeric) then
+               move "n" to ws-record-valid
+               move "NON-NUMERIC FIELD - TRUNCATED/MISALIGNED RECORD"
+                 to ws-exception-reason
+           else
+               if sr-sales < 0 then
+                   move "n" to ws-record-valid
+                   move "NEGATIVE SALES - RETURN/CREDIT REJECTED"
+                     to ws-exception-reason
+               else
+                   if sr-sales = 0 or sr-min = 0 or sr-max = 0 then
+                       move "n" to ws-record-valid
+                       move "ZERO-FILLED SALES/MIN/MAX FIELD"
+                         to ws-exception-reason
+                   else
+                       if sr-min > sr-max then
+                           move "n" to ws-record-valid
+                           move "SR-MIN GREATER THAN SR-MAX"
+                             to ws-exception-reason
+                       else
+                           if sr-rate = 0
+                              or sr-rate > ws-max-sane-rate then
+                               move "n" to ws-record-valid
+                               move "SR-RATE NOT A SANE PERCENTAGE"
+                                 to ws-exception-reason
+                           end-if
+                       end-if
+                   end-if
+               end-if
+           end-if.
+      *Write a rejected record to the exceptions list
+       26-write-exception-record.
+           add ws-one to ws-exception-count
+           if ws-exception-count = ws-one then
+               write exception-line from ws-exception-header-line
+           end-if
+           move spaces to ws-exception-detail-line
+           move sr-sman-num to ws-exc-sman-num
+           move sales-rec to ws-exc-raw-record
+           move ws-exception-reason to ws-exc-reason
+           write exception-line from ws-exception-detail-line.
       *Print the page heading and print outputs until end of file
        100-process-pages.
       *
@@ -242,11 +794,20 @@
            varying ws-line-count from ws-one by ws-one
            until (ws-line-count > ws-lines-per-page
                   OR ws-eof-flag =ws-yes).
-      *Print the headings
+      *Print the headings - skipped on restart, since the report file
+      *is being extended and already has this from the original run
        200-print-headings.
       *
-           write report-line from ws-heading1-name-line
-             after advancing ws-one line.
+           if ws-restarting not = ws-yes then
+               write report-line from ws-heading1-name-line
+                 after advancing ws-one line
+           end-if.
+      *Write the header row of the csv extract file - skipped on
+      *restart for the same reason as 200-print-headings
+       205-write-csv-header.
+           if ws-restarting not = ws-yes then
+               write csv-line from ws-csv-header-line
+           end-if.
       *Print the page headings each time a new page is created
        210-print-page-heading.
            add ws-one to ws-page-count.
@@ -273,26 +834,55 @@
            perform 320-calculate-paid.
            perform 500-write-detail-line.
            perform 20-read-file.
+           perform 27-write-checkpoint.
+      *Look up this salesperson's year-to-date sales so far
+       311-lookup-ytd-sales.
+           move sr-sman-num to yf-sman-num.
+           read ytd-file
+               invalid key
+                   move "n" to ws-ytd-record-exists
+                   move 0 to ws-ytd-before
+               not invalid key
+                   move "y" to ws-ytd-record-exists
+                   move yf-ytd-sales to ws-ytd-before
+           end-read.
+      *Save the updated year-to-date sales total for next run
+       312-update-ytd-sales.
+           move sr-sman-num to yf-sman-num.
+           move ws-ytd-after to yf-ytd-sales.
+           if ws-ytd-record-exists = ws-yes then
+               rewrite ytd-rec
+           else
+               write ytd-rec
+           end-if.
       *Calculate the money earned
        310-calculate-earned.
-           if (sr-sales <= ws-bonus-sales-cap) then
-
-               divide sr-rate by ws-hundred giving ws-rate-decimal
-
-               multiply sr-sales by ws-rate-decimal giving
-                 ws-earned-calc rounded
+           perform 311-lookup-ytd-sales.
+           add sr-sales to ws-ytd-before giving ws-ytd-after.
+           move 0 to ws-earned-amount-over.
+           divide sr-rate by ws-hundred giving ws-rate-decimal.
+           multiply sr-sales by ws-rate-decimal giving
+             ws-earned-calc rounded.
+           if (ws-ytd-after <= ws-bonus-sales-cap) then
+               move "n" to ws-ytd-bonus-triggered
+               move "WITHIN YTD CAP - NORMAL RATE ONLY" to
+                 ws-audit-earn-branch
 
                add ws-earned-calc to ws-total-earned
            else
-               divide sr-rate by ws-hundred giving ws-rate-decimal
-
-               multiply sr-sales by ws-rate-decimal giving
-                 ws-earned-calc rounded
-
-               subtract sr-sales from ws-bonus-sales-cap giving
-                 ws-earned-amount-over rounded
+               move "y" to ws-ytd-bonus-triggered
+               if (ws-ytd-before >= ws-bonus-sales-cap) then
+                   move sr-sales to ws-earned-amount-over-base
+                   move "OVER YTD CAP - ENTIRE SALE AT BONUS RATE"
+                     to ws-audit-earn-branch
+               else
+                   subtract ws-bonus-sales-cap from ws-ytd-after
+                     giving ws-earned-amount-over-base
+                   move "OVER YTD CAP - EXCESS PORTION AT BONUS RATE"
+                     to ws-audit-earn-branch
+               end-if
 
-               multiply ws-earned-amount-over by ws-bonus-percent
+               multiply ws-earned-amount-over-base by ws-bonus-percent
                  giving ws-earned-amount-over rounded
 
                add ws-earned-amount-over to ws-earned-calc giving
@@ -300,9 +890,10 @@
 
                add ws-earned-calc to ws-total-earned rounded
            end-if.
+           perform 312-update-ytd-sales.
       *Calculate the amount of money paid
        320-calculate-paid.
-           if (sr-sales > ws-bonus-sales-cap) then
+           if (ws-ytd-bonus-triggered = ws-yes) then
 
                add ws-one to ws-total-bonus-count
                move ws-bonus-cnst to ws-bonus-output
@@ -310,24 +901,42 @@
                if (ws-earned-calc > sr-max) then
                    move sr-max to ws-paid-calc
                    add ws-one to ws-bonus-above-max-count
-               
+                   move "BONUS - PAID CAPPED AT SR-MAX" to
+                     ws-audit-pay-branch
                else
                    move ws-earned-calc to ws-paid-calc
                    add ws-one to ws-paid-equal-earned-count
+                   move "BONUS - PAID EQUALS EARNED" to
+                     ws-audit-pay-branch
                end-if
            else
                move ws-no-bonus-cnst to ws-bonus-output
                  add ws-one to ws-no-bonus-count
                if (ws-earned-calc >= sr-min) then
-                   
                    move ws-earned-calc to ws-paid-calc
                    add ws-one to ws-paid-equal-earned-count
+                   move "NO BONUS - PAID EQUALS EARNED" to
+                     ws-audit-pay-branch
               else
                 add ws-one to ws-no-bonus-less-min-count
-              move sr-min to ws-paid-calc
+                move sr-min to ws-paid-calc
+                move "NO BONUS - PAID FLOORED AT SR-MIN" to
+                  ws-audit-pay-branch
                end-if
            end-if.
            add ws-paid-calc to ws-total-paid.
+           perform 325-write-audit-record.
+      *Write the audit trail record capturing which branch fired
+       325-write-audit-record.
+           move spaces to ws-audit-detail-line.
+           move sr-sman-num to ws-aud-sman-num.
+           move ws-run-date to ws-aud-run-date.
+           move ws-audit-earn-branch to ws-aud-earn-branch.
+           move ws-audit-pay-branch to ws-aud-pay-branch.
+           move ws-earned-calc to ws-aud-earned-calc.
+           move ws-earned-amount-over to ws-aud-amount-over.
+           move ws-paid-calc to ws-aud-paid-calc.
+           write audit-line from ws-audit-detail-line.
       *Calculate the percent of people who have paid equal to earned
        330-percent-paid-equal.
            divide ws-paid-equal-earned-count by ws-salespeople-count
@@ -371,6 +980,12 @@
       *Print number of salespeople
            move ws-salespeople-count to ws-num-salespeople-rl.
            write report-line from ws-num-salespeople-report-line.
+      *Print number of records rejected by validation
+           move ws-exception-count to ws-num-exceptions-rl.
+           write report-line from ws-num-exceptions-report-line.
+      *Print number of payroll feed rows skipped - no master match
+           move ws-payroll-skipped-count to ws-num-payroll-skipped-rl.
+           write report-line from ws-num-payroll-skipped-report-line.
       *Print the number of people paid equal to earned
        430-num-paid-equal.
            move ws-paid-equal-earned-count to ws-number-paid-equal-rl.
@@ -388,6 +1003,7 @@
            perform 330-percent-bonus.
            move ws-bonus-percent-calc to ws-percent-bonus-rl.
            move ws-percent-sign to ws-percent-pb.
+           move ws-bonus-sales-cap to ws-bonus-cap-rl-1.
            write report-line from
              ws-with-bonus-percent-report-line
              after advancing ws-one line.
@@ -395,15 +1011,24 @@
            perform 340-percent-no-bonus.
            move ws-no-bonus-percent-calc to ws-percent-no-bonus-rl.
            move ws-percent-sign to ws-percent-pnb.
+           move ws-bonus-sales-cap to ws-bonus-cap-rl-2.
            write report-line from
              ws-without-bonus-percent-report-line
              after advancing ws-one line.
       * Print out the detail line
        500-write-detail-line.
            add ws-one to ws-salespeople-count.
+           perform 505-lookup-salesperson-master.
+           if ws-region-group-started = ws-yes
+              and ws-looked-up-region not = ws-previous-region then
+               move ws-yes to ws-region-multiple-seen
+               perform 506-write-region-subtotal
+           end-if
+           move ws-looked-up-region to ws-previous-region.
+           move ws-yes to ws-region-group-started.
            move spaces to ws-report-detail-line.
            move sr-sman-num to ws-num-dl.
-           move sr-name to ws-name-dl.
+           move ws-looked-up-name to ws-name-dl.
            move sr-sales to ws-sales-dl.
            move sr-min to ws-min-dl.
            move sr-max to ws-max-dl.
@@ -412,10 +1037,66 @@
            move ws-earned-calc to ws-earned-dl.
            move ws-paid-calc to ws-paid-dl.
            move ws-bonus-output to ws-bonus-dl.
+           move ws-looked-up-region to ws-region-dl.
            write report-line from ws-report-detail-line
              before advancing ws-two lines.
+           add ws-earned-calc to ws-region-earned.
+           add ws-paid-calc to ws-region-paid.
+           perform 501-write-csv-detail-line.
+           perform 507-write-payroll-feed.
+      *Look up the salesperson's full name/region/payroll key on the
+      *master file; fall back to the 8-character name on the input
+      *record when there is no master record for this sman-num
+       505-lookup-salesperson-master.
+           move sr-sman-num to sm-sman-num.
+           read salesperson-master-file
+               invalid key
+                   move sr-name to ws-looked-up-name
+                   move spaces to ws-looked-up-region
+                   move spaces to ws-looked-up-payroll-key
+               not invalid key
+                   move sm-full-name to ws-looked-up-name
+                   move sm-region to ws-looked-up-region
+                   move sm-payroll-key to ws-looked-up-payroll-key
+           end-read.
+      *Print the subtotal line for the region/branch that just ended
+       506-write-region-subtotal.
+           move ws-previous-region to ws-subtotal-region-rl.
+           move ws-region-earned to ws-subtotal-earned-rl.
+           move ws-region-paid to ws-subtotal-paid-rl.
+           write report-line from ws-region-subtotal-line
+             after advancing ws-one line.
+           add ws-one to ws-line-count.
+           move 0 to ws-region-earned.
+           move 0 to ws-region-paid.
+      *Write the payroll feed record for payroll's upload job - skip
+      *salespeople with no master record instead of feeding payroll a
+      *row with no employee/vendor key to match against
+       507-write-payroll-feed.
+           if ws-looked-up-payroll-key not = spaces then
+               move sr-sman-num to pf-sman-num
+               move ws-looked-up-payroll-key to pf-payroll-key
+               move ws-paid-calc to pf-paid-amount
+               write payroll-rec
+           else
+               add ws-one to ws-payroll-skipped-count
+           end-if.
+      *Write the matching row onto the csv extract file
+       501-write-csv-detail-line.
+           move sr-sman-num to ws-csv-sman-num.
+           move sr-sales to ws-csv-sales.
+           move sr-min to ws-csv-min.
+           move sr-max to ws-csv-max.
+           move sr-rate to ws-csv-rate.
+           move ws-earned-calc to ws-csv-earned.
+           move ws-paid-calc to ws-csv-paid.
+           write csv-line from ws-csv-detail-line.
       * Print out the totals for paid and earned
        510-write-totals.
+           if ws-region-group-started = ws-yes
+              and ws-region-multiple-seen = ws-yes then
+               perform 506-write-region-subtotal
+           end-if.
            move ws-total-earned to ws-total-earned-tl.
            move ws-total-paid to ws-total-paid-tl.
            write report-line from ws-total-line.
@@ -426,10 +1107,62 @@
            perform 420-salesperson-count-print.
            perform 430-num-paid-equal.
            perform 440-percent-stats-print.
+      *Diff this run's totals against the last saved run and print a
+      *variance line, then save this run's totals for next time
+       535-reconcile-with-prior-run.
+           read history-file
+           if ws-file-status-history = "00" then
+               move "y" to ws-history-found
+           else
+               move "n" to ws-history-found
+           end-if
+           if ws-history-found = ws-yes then
+               subtract hf-prior-earned from ws-total-earned
+                 giving ws-var-earned
+               subtract hf-prior-paid from ws-total-paid
+                 giving ws-var-paid
+               subtract hf-prior-salespeople from ws-salespeople-count
+                 giving ws-var-salespeople
+               subtract hf-prior-bonus-count from ws-total-bonus-count
+                 giving ws-var-bonus-count
+               subtract hf-prior-no-bonus-count from ws-no-bonus-count
+                 giving ws-var-no-bonus-count
+               write report-line from ws-variance-heading-line
+                 after advancing ws-two lines
+               move ws-var-earned to ws-var-earned-rl
+               write report-line from ws-variance-earned-line
+               move ws-var-paid to ws-var-paid-rl
+               write report-line from ws-variance-paid-line
+               move ws-var-salespeople to ws-var-salespeople-rl
+               write report-line from ws-variance-salespeople-line
+               move ws-var-bonus-count to ws-var-bonus-rl
+               write report-line from ws-variance-bonus-line
+               move ws-var-no-bonus-count to ws-var-no-bonus-rl
+               write report-line from ws-variance-no-bonus-line
+           end-if.
+           move ws-total-earned to hf-prior-earned.
+           move ws-total-paid to hf-prior-paid.
+           move ws-salespeople-count to hf-prior-salespeople.
+           move ws-total-bonus-count to hf-prior-bonus-count.
+           move ws-no-bonus-count to hf-prior-no-bonus-count.
+           if ws-history-found = ws-yes then
+               rewrite history-rec
+           else
+               write history-rec
+           end-if.
       *Close the input and output files
        600-close-files.
+           perform 28-clear-checkpoint.
            close sales-file
-             report-file.
+             report-file
+             csv-file
+             exception-file
+             checkpoint-file
+             salesperson-master-file
+             audit-file
+             history-file
+             payroll-file
+             ytd-file.
            goback.
       *
        end program A3-SalesComm.
\ No newline at end of file
